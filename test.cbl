@@ -1,28 +1,434 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  TEST.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY NETLOGSEL.
+
+           SELECT SEND-FILE ASSIGN TO DYNAMIC WS-SEND-FILE-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-SEND-FILE-STATUS.
+
+           SELECT NETCFG-FILE ASSIGN TO DYNAMIC WS-NETCFG-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-NETCFG-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WS-CHKPT-PATH
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS CHKPT-KEY
+               FILE STATUS IS WS-CHKPT-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-RPT-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       COPY NETLOGFD.
+
+       FD  SEND-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 200 CHARACTERS
+               DEPENDING ON WS-SEND-RECORD-LEN.
+       01  SEND-RECORD             PIC X(200).
+
+       FD  NETCFG-FILE.
+       01  NETCFG-FILE-RECORD      PIC X(103).
+
+       FD  CHECKPOINT-FILE.
+       COPY CHKPT.
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD           PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01  CALL-STATUS  PIC S9(3)  VALUE 0.
-       01  PTR          POINTER    VALUE 0.
+       01  CALL-STATUS             PIC S9(3)  VALUE 0.
+       01  PTR                     POINTER    VALUE NULL.
+       01  CONN-PTR                POINTER    VALUE NULL.
+
+       COPY NETLOGWS.
+
+       01  WS-SEND-FILE-PATH       PIC X(60)  VALUE "EXTRACT.DAT".
+       01  WS-SEND-FILE-STATUS     PIC XX     VALUE SPACES.
+       01  WS-SEND-EOF-FLAG        PIC X      VALUE "N".
+       01  WS-SEND-WRITE-FAILED    PIC X      VALUE "N".
+       01  WS-SEND-RECORD-LEN      PIC 9(4)   VALUE 0.
+
+       01  WS-NETCFG-PATH          PIC X(40)  VALUE "NETCFG.DAT".
+       01  WS-NETCFG-STATUS        PIC XX     VALUE SPACES.
+       01  WS-NETCFG-EOF-FLAG      PIC X      VALUE "N".
+       01  WS-NETCFG-ROWS-READ     PIC 9(5)   VALUE 0.
+
+       COPY NETCFG.
+
+       01  WS-DEST-HOST            PIC X(40)  VALUE "localhost".
+       01  WS-DEST-PORT            PIC 9(5)   VALUE 09000.
+       01  WS-CONN-TIMEOUT-SECS    PIC 9(4)   VALUE 0030.
+       01  WS-PARTNER-CODE         PIC X(8)   VALUE "DEFAULT".
+
+       COPY NETINITWS.
+
+       01  WS-CHKPT-PATH           PIC X(40)  VALUE SPACES.
+       01  WS-CHKPT-STATUS         PIC XX     VALUE SPACES.
+       01  WS-CHKPT-ALREADY-DONE   PIC X      VALUE "N".
+           88  CHKPT-ALREADY-DONE  VALUE "Y".
+       01  WS-RUN-DATE             PIC 9(8)   VALUE 0.
+
+       01  WS-RPT-PATH             PIC X(40)  VALUE SPACES.
+       01  WS-RPT-STATUS           PIC XX     VALUE SPACES.
+
+       01  WS-CONN-ATTEMPTED       PIC 9(5)   VALUE 0.
+       01  WS-CONN-SUCCEEDED       PIC 9(5)   VALUE 0.
+       01  WS-CONN-FAILED          PIC 9(5)   VALUE 0.
+       01  WS-FILES-TRANSMITTED    PIC 9(5)   VALUE 0.
+       01  WS-FILES-XMIT-BEFORE    PIC 9(5)   VALUE 0.
+       01  WS-TOTAL-BYTES-SENT     PIC 9(9)   VALUE 0.
+
+       01  WS-RUN-START-SECS       PIC 9(5)   VALUE 0.
+       01  WS-RUN-END-SECS         PIC 9(5)   VALUE 0.
+       01  WS-ELAPSED-SECS         PIC 9(5)   VALUE 0.
+
+       01  WS-RPT-DETAIL-LINE.
+           05  FILLER              PIC X(18)  VALUE
+                   "CONNECTION FAILED,".
+           05  FILLER              PIC X      VALUE SPACE.
+           05  FILLER              PIC X(7)   VALUE "STATUS=".
+           05  WS-RPT-DETAIL-STATUS PIC ---9.
+
+       01  WS-RPT-SUMMARY-LINE.
+           05  WS-RPT-LABEL        PIC X(24).
+           05  WS-RPT-VALUE        PIC ZZZZZZZZ9.
+
+       01  WS-RPT-SENDERR-LINE.
+           05  FILLER              PIC X(17)  VALUE
+                   "FILE SEND FAILED".
+           05  FILLER              PIC X      VALUE ",".
+           05  FILLER              PIC X      VALUE SPACE.
+           05  FILLER              PIC X(8)   VALUE "PARTNER=".
+           05  WS-RPT-SENDERR-PARTNER PIC X(8).
 
        PROCEDURE DIVISION.
-           CALL "C$NetInit"
+       MAIN-PARA.
+           PERFORM BUILD-NETLOG-PATH-PARA
+           PERFORM OPEN-NETLOG-PARA
+           PERFORM OPEN-REPORT-PARA
+           PERFORM RECORD-RUN-START-PARA
+           PERFORM LOAD-NETCFG-PARA
+           PERFORM OPEN-CHKPT-PARA
+
+           PERFORM CALL-NET-INIT-RETRY-PARA
+
+           IF CALL-STATUS NOT = 0
+               DISPLAY "C$NetInit failed with status " CALL-STATUS
+                   ", aborting."
+               PERFORM RECORD-RUN-END-PARA
+               PERFORM WRITE-REPORT-SUMMARY-PARA
+               CLOSE NETLOG-FILE
+               CLOSE CHECKPOINT-FILE
+               CLOSE REPORT-FILE
+               MOVE CALL-STATUS TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM PROCESS-PARTNERS-PARA
+
+           PERFORM CALL-NET-FREE-PARA
+
+           PERFORM CALL-NET-CLEANUP-PARA
+
+           PERFORM RECORD-RUN-END-PARA
+           PERFORM WRITE-REPORT-SUMMARY-PARA
+
+           CLOSE NETLOG-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE REPORT-FILE
+
+           GOBACK
+           .
+
+       COPY NETLOGPD.
+
+       OPEN-REPORT-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           STRING "NETRPT." WS-CURR-YYYY WS-CURR-MM WS-CURR-DD ".RPT"
+               DELIMITED BY SIZE INTO WS-RPT-PATH
+           OPEN EXTEND REPORT-FILE
+           IF WS-RPT-STATUS = "35"
+               OPEN OUTPUT REPORT-FILE
+           END-IF
+           .
+
+       RECORD-RUN-START-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           COMPUTE WS-RUN-START-SECS =
+               WS-CURR-HH * 3600 + WS-CURR-MIN * 60 + WS-CURR-SS
+           .
+
+       RECORD-RUN-END-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           COMPUTE WS-RUN-END-SECS =
+               WS-CURR-HH * 3600 + WS-CURR-MIN * 60 + WS-CURR-SS
+           IF WS-RUN-END-SECS NOT LESS THAN WS-RUN-START-SECS
+               COMPUTE WS-ELAPSED-SECS =
+                   WS-RUN-END-SECS - WS-RUN-START-SECS
+           ELSE
+               COMPUTE WS-ELAPSED-SECS =
+                   WS-RUN-END-SECS + 86400 - WS-RUN-START-SECS
+           END-IF
+           .
+
+       WRITE-REPORT-SUMMARY-PARA.
+           MOVE "CONNECTIONS ATTEMPTED:  " TO WS-RPT-LABEL
+           MOVE WS-CONN-ATTEMPTED          TO WS-RPT-VALUE
+           WRITE REPORT-RECORD FROM WS-RPT-SUMMARY-LINE
+
+           MOVE "CONNECTIONS SUCCEEDED:  " TO WS-RPT-LABEL
+           MOVE WS-CONN-SUCCEEDED          TO WS-RPT-VALUE
+           WRITE REPORT-RECORD FROM WS-RPT-SUMMARY-LINE
+
+           MOVE "CONNECTIONS FAILED:     " TO WS-RPT-LABEL
+           MOVE WS-CONN-FAILED             TO WS-RPT-VALUE
+           WRITE REPORT-RECORD FROM WS-RPT-SUMMARY-LINE
+
+           MOVE "FILES TRANSMITTED:      " TO WS-RPT-LABEL
+           MOVE WS-FILES-TRANSMITTED       TO WS-RPT-VALUE
+           WRITE REPORT-RECORD FROM WS-RPT-SUMMARY-LINE
+
+           MOVE "TOTAL BYTES SENT:       " TO WS-RPT-LABEL
+           MOVE WS-TOTAL-BYTES-SENT        TO WS-RPT-VALUE
+           WRITE REPORT-RECORD FROM WS-RPT-SUMMARY-LINE
+
+           MOVE "ELAPSED SECONDS:        " TO WS-RPT-LABEL
+           MOVE WS-ELAPSED-SECS            TO WS-RPT-VALUE
+           WRITE REPORT-RECORD FROM WS-RPT-SUMMARY-LINE
+           .
+
+       LOAD-NETCFG-PARA.
+      *    Peeks at the first row of the partner table to pick up the
+      *    C$NetInit retry policy, which applies once per run (the
+      *    library is initialized once, not once per partner). The
+      *    per-partner host/port/timeout/file values are read again,
+      *    row by row, in PROCESS-PARTNERS-PARA.
+           OPEN INPUT NETCFG-FILE
+           IF WS-NETCFG-STATUS = "00"
+               READ NETCFG-FILE INTO NETCFG-RECORD
+               IF WS-NETCFG-STATUS = "00"
+                   MOVE NETCFG-RETRY-COUNT  TO WS-INIT-RETRY-COUNT
+                   MOVE NETCFG-RETRY-DELAY-SECS TO WS-INIT-RETRY-DELAY
+               END-IF
+               CLOSE NETCFG-FILE
+           ELSE
+               DISPLAY "NETCFG.DAT not found, using default "
+                   "destination and retry policy."
+           END-IF
+           .
+
+       PROCESS-PARTNERS-PARA.
+           OPEN INPUT NETCFG-FILE
+           IF WS-NETCFG-STATUS NOT = "00"
+               DISPLAY "NETCFG.DAT not found, sending to default "
+                   "single destination."
+               PERFORM CHECK-CHKPT-PARA
+               PERFORM PROCESS-ONE-PARTNER-PARA
+           ELSE
+               MOVE 0   TO WS-NETCFG-ROWS-READ
+               MOVE "N" TO WS-NETCFG-EOF-FLAG
+               PERFORM UNTIL WS-NETCFG-EOF-FLAG = "Y"
+                   READ NETCFG-FILE INTO NETCFG-RECORD
+                       AT END
+                           MOVE "Y" TO WS-NETCFG-EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO WS-NETCFG-ROWS-READ
+                           MOVE NETCFG-PARTNER-CODE TO WS-PARTNER-CODE
+                           MOVE NETCFG-HOST         TO WS-DEST-HOST
+                           MOVE NETCFG-PORT         TO WS-DEST-PORT
+                           MOVE NETCFG-TIMEOUT-SECS
+                               TO WS-CONN-TIMEOUT-SECS
+                           MOVE NETCFG-FILE-PATTERN
+                               TO WS-SEND-FILE-PATH
+                           PERFORM CHECK-CHKPT-PARA
+                           PERFORM PROCESS-ONE-PARTNER-PARA
+                   END-READ
+               END-PERFORM
+               CLOSE NETCFG-FILE
+               IF WS-NETCFG-ROWS-READ = 0
+                   DISPLAY "NETCFG.DAT contains no partner rows, "
+                       "sending to default single destination."
+                   PERFORM CHECK-CHKPT-PARA
+                   PERFORM PROCESS-ONE-PARTNER-PARA
+               END-IF
+           END-IF
+           .
+
+       PROCESS-ONE-PARTNER-PARA.
+           IF CHKPT-ALREADY-DONE
+               DISPLAY "Partner " WS-PARTNER-CODE
+                   " already transmitted today, skipping resend."
+           ELSE
+               MOVE WS-FILES-TRANSMITTED TO WS-FILES-XMIT-BEFORE
+               PERFORM CALL-NET-OPEN-PARA
+
+               IF CALL-STATUS = 0
+                   PERFORM SEND-FILE-PARA
+                   PERFORM CALL-NET-CLOSE-PARA
+               END-IF
+
+               IF CALL-STATUS = 0
+                       AND WS-FILES-TRANSMITTED
+                           GREATER THAN WS-FILES-XMIT-BEFORE
+                   PERFORM MARK-CHKPT-DONE-PARA
+               END-IF
+           END-IF
+           .
+
+       OPEN-CHKPT-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           STRING WS-CURR-YYYY WS-CURR-MM WS-CURR-DD
+               DELIMITED BY SIZE INTO WS-RUN-DATE
+           STRING "CHECKPOINT." WS-CURR-YYYY WS-CURR-MM WS-CURR-DD
+                   ".DAT"
+               DELIMITED BY SIZE INTO WS-CHKPT-PATH
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF
+           .
+
+       CHECK-CHKPT-PARA.
+           MOVE "N" TO WS-CHKPT-ALREADY-DONE
+           MOVE WS-RUN-DATE     TO CHKPT-RUN-DATE
+           MOVE WS-PARTNER-CODE TO CHKPT-PARTNER-CODE
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF CHKPT-STATUS = "DONE"
+                       MOVE "Y" TO WS-CHKPT-ALREADY-DONE
+                   END-IF
+           END-READ
+           .
+
+       MARK-CHKPT-DONE-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-RUN-DATE     TO CHKPT-RUN-DATE
+           MOVE WS-PARTNER-CODE TO CHKPT-PARTNER-CODE
+           MOVE WS-SEND-FILE-PATH TO CHKPT-FILE-NAME
+           MOVE "DONE"          TO CHKPT-STATUS
+           STRING WS-CURR-YYYY "-" WS-CURR-MM "-" WS-CURR-DD "-"
+                   WS-CURR-HH ":" WS-CURR-MIN ":" WS-CURR-SS
+               DELIMITED BY SIZE INTO CHKPT-TIMESTAMP
+           WRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   REWRITE CHECKPOINT-RECORD
+           END-WRITE
+           .
+
+       COPY NETINITPD.
+
+       CALL-NET-OPEN-PARA.
+           MOVE "N" TO WS-LOG-EXCEPTION-FLAG
+           ADD 1 TO WS-CONN-ATTEMPTED
+           CALL "C$NetOpen"
+               USING BY REFERENCE CONN-PTR
+                   BY REFERENCE WS-DEST-HOST
+                   BY REFERENCE WS-DEST-PORT
+                   BY REFERENCE WS-CONN-TIMEOUT-SECS
                GIVING CALL-STATUS
                ON EXCEPTION
-                   DISPLAY "Exception when calling C$NetInit."
+                   MOVE "Y" TO WS-LOG-EXCEPTION-FLAG
+                   DISPLAY "Exception when calling C$NetOpen."
            END-CALL
+           MOVE "C$NetOpen" TO WS-LOG-CALL-NAME
+           PERFORM WRITE-NETLOG-ENTRY-PARA
+           IF CALL-STATUS = 0
+               ADD 1 TO WS-CONN-SUCCEEDED
+           ELSE
+               ADD 1 TO WS-CONN-FAILED
+               MOVE CALL-STATUS TO WS-RPT-DETAIL-STATUS
+               WRITE REPORT-RECORD FROM WS-RPT-DETAIL-LINE
+           END-IF
+           .
+
+       SEND-FILE-PARA.
+           MOVE "N" TO WS-SEND-EOF-FLAG
+           MOVE "N" TO WS-SEND-WRITE-FAILED
+           OPEN INPUT SEND-FILE
+           IF WS-SEND-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to open " WS-SEND-FILE-PATH
+                   ", status " WS-SEND-FILE-STATUS
+               MOVE "Y" TO WS-SEND-WRITE-FAILED
+               MOVE FUNCTION NUMVAL(WS-SEND-FILE-STATUS) TO CALL-STATUS
+               MOVE "N" TO WS-LOG-EXCEPTION-FLAG
+               MOVE "SEND-FILE-OPEN" TO WS-LOG-CALL-NAME
+               PERFORM WRITE-NETLOG-ENTRY-PARA
+               MOVE WS-PARTNER-CODE TO WS-RPT-SENDERR-PARTNER
+               WRITE REPORT-RECORD FROM WS-RPT-SENDERR-LINE
+           ELSE
+               PERFORM UNTIL WS-SEND-EOF-FLAG = "Y"
+                       OR WS-SEND-WRITE-FAILED = "Y"
+                   READ SEND-FILE
+                       AT END
+                           MOVE "Y" TO WS-SEND-EOF-FLAG
+                       NOT AT END
+                           IF WS-SEND-RECORD-LEN
+                                   NOT LESS THAN LENGTH OF SEND-RECORD
+                               DISPLAY "Line in " WS-SEND-FILE-PATH
+                                   " at or above maximum record "
+                                   "length, possible truncation."
+                               MOVE "Y" TO WS-SEND-WRITE-FAILED
+                               MOVE -1 TO CALL-STATUS
+                               MOVE "N" TO WS-LOG-EXCEPTION-FLAG
+                               MOVE "SEND-FILE-READ" TO WS-LOG-CALL-NAME
+                               PERFORM WRITE-NETLOG-ENTRY-PARA
+                               MOVE WS-PARTNER-CODE
+                                   TO WS-RPT-SENDERR-PARTNER
+                               WRITE REPORT-RECORD
+                                   FROM WS-RPT-SENDERR-LINE
+                           ELSE
+                               PERFORM CALL-NET-WRITE-PARA
+                               IF CALL-STATUS NOT = 0
+                                   MOVE "Y" TO WS-SEND-WRITE-FAILED
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SEND-FILE
+               IF WS-SEND-WRITE-FAILED = "N"
+                   ADD 1 TO WS-FILES-TRANSMITTED
+               END-IF
+           END-IF
+           .
 
-           CALL "C$NetFree"
-               USING PTR
+       CALL-NET-WRITE-PARA.
+           MOVE "N" TO WS-LOG-EXCEPTION-FLAG
+           CALL "C$NetWrite"
+               USING BY VALUE CONN-PTR
+                   BY REFERENCE SEND-RECORD
+                   BY REFERENCE WS-SEND-RECORD-LEN
+               GIVING CALL-STATUS
                ON EXCEPTION
-                   DISPLAY "Exception when calling C$NetFree."
+                   MOVE "Y" TO WS-LOG-EXCEPTION-FLAG
+                   DISPLAY "Exception when calling C$NetWrite."
            END-CALL
+           MOVE "C$NetWrite" TO WS-LOG-CALL-NAME
+           PERFORM WRITE-NETLOG-ENTRY-PARA
+           IF CALL-STATUS = 0
+               ADD WS-SEND-RECORD-LEN TO WS-TOTAL-BYTES-SENT
+           END-IF
+           .
 
-           CALL "C$NetCleanup"
+       CALL-NET-CLOSE-PARA.
+           MOVE "N" TO WS-LOG-EXCEPTION-FLAG
+           CALL "C$NetClose"
+               USING BY VALUE CONN-PTR
+               GIVING CALL-STATUS
                ON EXCEPTION
-                   DISPLAY "Exception when calling C$NetCleanup."
+                   MOVE "Y" TO WS-LOG-EXCEPTION-FLAG
+                   DISPLAY "Exception when calling C$NetClose."
            END-CALL
-
-           GOBACK
+           MOVE "C$NetClose" TO WS-LOG-CALL-NAME
+           PERFORM WRITE-NETLOG-ENTRY-PARA
            .
