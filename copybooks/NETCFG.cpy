@@ -0,0 +1,16 @@
+      ***************************************************************
+      *  NETCFG -- network destination configuration record.
+      *  One row per partner connection (host/port/timeout, plus the
+      *  local file pattern to transmit to that partner).
+      ***************************************************************
+       01  NETCFG-RECORD.
+           05  NETCFG-PARTNER-CODE      PIC X(8).
+           05  NETCFG-HOST              PIC X(40).
+           05  NETCFG-PORT              PIC 9(5).
+           05  NETCFG-TIMEOUT-SECS      PIC 9(4).
+      *    NOTE: retry columns are a run-level C$NetInit policy, not a
+      *    per-partner setting -- callers read them from record 1 only
+      *    and ignore the value in every other row.
+           05  NETCFG-RETRY-COUNT       PIC 9(2).
+           05  NETCFG-RETRY-DELAY-SECS  PIC 9(4).
+           05  NETCFG-FILE-PATTERN      PIC X(40).
