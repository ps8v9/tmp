@@ -0,0 +1,7 @@
+      ***************************************************************
+      *  NETLOGSEL -- FILE-CONTROL entry for the shared dated
+      *  network-activity log (NETLOG.<yyyymmdd>.LOG).
+      ***************************************************************
+           SELECT NETLOG-FILE ASSIGN TO DYNAMIC WS-NETLOG-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-NETLOG-STATUS.
