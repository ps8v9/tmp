@@ -0,0 +1,66 @@
+      ***************************************************************
+      *  NETINITPD -- PROCEDURE DIVISION paragraphs shared by every
+      *  program that drives the C$NetInit-through-C$NetCleanup
+      *  lifecycle. Callers must PERFORM CALL-NET-INIT-RETRY-PARA once
+      *  at startup (and check CALL-STATUS afterward) and PERFORM
+      *  CALL-NET-FREE-PARA / CALL-NET-CLEANUP-PARA once at the end of
+      *  the run. Requires PTR, CALL-STATUS, the NETLOGWS fields, and
+      *  the NETINITWS fields to already be declared by the caller.
+      ***************************************************************
+       CALL-NET-INIT-PARA.
+           MOVE "N" TO WS-LOG-EXCEPTION-FLAG
+           CALL "C$NetInit"
+               USING BY REFERENCE PTR
+               GIVING CALL-STATUS
+               ON EXCEPTION
+                   MOVE "Y" TO WS-LOG-EXCEPTION-FLAG
+                   DISPLAY "Exception when calling C$NetInit."
+           END-CALL
+           MOVE "C$NetInit" TO WS-LOG-CALL-NAME
+           PERFORM WRITE-NETLOG-ENTRY-PARA
+           .
+
+       CALL-NET-INIT-RETRY-PARA.
+           MOVE 0 TO WS-INIT-ATTEMPT
+           PERFORM CALL-NET-INIT-PARA
+           PERFORM UNTIL CALL-STATUS = 0
+                   OR WS-INIT-ATTEMPT NOT LESS
+                       THAN WS-INIT-RETRY-COUNT
+               ADD 1 TO WS-INIT-ATTEMPT
+               DISPLAY "C$NetInit attempt " WS-INIT-ATTEMPT
+                   " failed with status " CALL-STATUS ", retrying."
+               PERFORM CALL-NET-SLEEP-PARA
+               PERFORM CALL-NET-INIT-PARA
+           END-PERFORM
+           .
+
+       CALL-NET-SLEEP-PARA.
+           CALL "C$NetSleep"
+               USING BY REFERENCE WS-INIT-RETRY-DELAY
+               ON EXCEPTION
+                   DISPLAY "Exception when calling C$NetSleep."
+           END-CALL
+           .
+
+       CALL-NET-FREE-PARA.
+           MOVE "N" TO WS-LOG-EXCEPTION-FLAG
+           CALL "C$NetFree"
+               USING PTR
+               ON EXCEPTION
+                   MOVE "Y" TO WS-LOG-EXCEPTION-FLAG
+                   DISPLAY "Exception when calling C$NetFree."
+           END-CALL
+           MOVE "C$NetFree" TO WS-LOG-CALL-NAME
+           PERFORM WRITE-NETLOG-ENTRY-PARA
+           .
+
+       CALL-NET-CLEANUP-PARA.
+           MOVE "N" TO WS-LOG-EXCEPTION-FLAG
+           CALL "C$NetCleanup"
+               ON EXCEPTION
+                   MOVE "Y" TO WS-LOG-EXCEPTION-FLAG
+                   DISPLAY "Exception when calling C$NetCleanup."
+           END-CALL
+           MOVE "C$NetCleanup" TO WS-LOG-CALL-NAME
+           PERFORM WRITE-NETLOG-ENTRY-PARA
+           .
