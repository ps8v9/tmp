@@ -0,0 +1,5 @@
+      ***************************************************************
+      *  NETLOGFD -- FD for the shared network-activity log.
+      ***************************************************************
+       FD  NETLOG-FILE.
+       01  NETLOG-RECORD          PIC X(80).
