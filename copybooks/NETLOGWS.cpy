@@ -0,0 +1,30 @@
+      ***************************************************************
+      *  NETLOGWS -- WORKING-STORAGE for the shared network-activity
+      *  log: one line per CALL$Net* verb, with timestamp, call name,
+      *  status returned and whether the ON EXCEPTION phrase fired.
+      ***************************************************************
+       01  WS-NETLOG-PATH          PIC X(40)  VALUE SPACES.
+       01  WS-NETLOG-STATUS        PIC XX     VALUE SPACES.
+
+       01  WS-CURRENT-TIMESTAMP.
+           05  WS-CURR-YYYY        PIC 9(4).
+           05  WS-CURR-MM          PIC 9(2).
+           05  WS-CURR-DD          PIC 9(2).
+           05  WS-CURR-HH          PIC 9(2).
+           05  WS-CURR-MIN         PIC 9(2).
+           05  WS-CURR-SS          PIC 9(2).
+           05  FILLER              PIC X(9).
+
+       01  WS-LOG-CALL-NAME        PIC X(12)  VALUE SPACES.
+       01  WS-LOG-EXCEPTION-FLAG   PIC X      VALUE "N".
+
+       01  WS-LOG-LINE.
+           05  WS-LOG-TIMESTAMP    PIC X(17).
+           05  FILLER              PIC X      VALUE SPACE.
+           05  WS-LOG-NAME-OUT     PIC X(12).
+           05  FILLER              PIC X      VALUE SPACE.
+           05  FILLER              PIC X(7)   VALUE "STATUS=".
+           05  WS-LOG-STATUS-OUT   PIC ---9.
+           05  FILLER              PIC X      VALUE SPACE.
+           05  FILLER              PIC X(10)  VALUE "EXCEPTION=".
+           05  WS-LOG-EXC-OUT      PIC X(3).
