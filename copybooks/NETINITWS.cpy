@@ -0,0 +1,8 @@
+      ***************************************************************
+      *  NETINITWS -- WORKING-STORAGE fields shared by every program
+      *  that drives the C$NetInit-through-C$NetCleanup lifecycle
+      *  with a retry-before-giving-up policy on C$NetInit.
+      ***************************************************************
+       01  WS-INIT-RETRY-COUNT     PIC 9(2)   VALUE 03.
+       01  WS-INIT-RETRY-DELAY     PIC 9(4)   VALUE 0005.
+       01  WS-INIT-ATTEMPT         PIC 9(2)   VALUE 0.
