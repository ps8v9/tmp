@@ -0,0 +1,12 @@
+      ***************************************************************
+      *  CHKPT -- checkpoint/restart record. One row per partner per
+      *  run date; written DONE after that partner's file has been
+      *  fully transmitted so a restarted run can skip it.
+      ***************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CHKPT-KEY.
+               10  CHKPT-RUN-DATE       PIC 9(8).
+               10  CHKPT-PARTNER-CODE   PIC X(8).
+           05  CHKPT-FILE-NAME          PIC X(40).
+           05  CHKPT-STATUS             PIC X(4).
+           05  CHKPT-TIMESTAMP          PIC X(17).
