@@ -0,0 +1,30 @@
+      ***************************************************************
+      *  NETLOGPD -- PROCEDURE DIVISION paragraphs shared by every
+      *  program that writes to the dated network-activity log.
+      *  Callers must PERFORM BUILD-NETLOG-PATH-PARA then
+      *  OPEN-NETLOG-PARA before the first PERFORM
+      *  WRITE-NETLOG-ENTRY-PARA, and CLOSE NETLOG-FILE when done.
+      ***************************************************************
+       OPEN-NETLOG-PARA.
+           OPEN EXTEND NETLOG-FILE
+           IF WS-NETLOG-STATUS = "35"
+               OPEN OUTPUT NETLOG-FILE
+           END-IF
+           .
+
+       BUILD-NETLOG-PATH-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           STRING "NETLOG." WS-CURR-YYYY WS-CURR-MM WS-CURR-DD ".LOG"
+               DELIMITED BY SIZE INTO WS-NETLOG-PATH
+           .
+
+       WRITE-NETLOG-ENTRY-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           STRING WS-CURR-YYYY "-" WS-CURR-MM "-" WS-CURR-DD "-"
+                   WS-CURR-HH ":" WS-CURR-MIN ":" WS-CURR-SS
+               DELIMITED BY SIZE INTO WS-LOG-TIMESTAMP
+           MOVE WS-LOG-CALL-NAME    TO WS-LOG-NAME-OUT
+           MOVE CALL-STATUS         TO WS-LOG-STATUS-OUT
+           MOVE WS-LOG-EXCEPTION-FLAG TO WS-LOG-EXC-OUT
+           WRITE NETLOG-RECORD FROM WS-LOG-LINE
+           .
