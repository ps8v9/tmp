@@ -0,0 +1,175 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  LISTEN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY NETLOGSEL.
+
+           SELECT NETCFG-FILE ASSIGN TO DYNAMIC WS-NETCFG-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-NETCFG-STATUS.
+
+           SELECT RECV-FILE ASSIGN TO DYNAMIC WS-RECV-FILE-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RECV-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY NETLOGFD.
+
+       FD  NETCFG-FILE.
+       01  NETCFG-FILE-RECORD      PIC X(103).
+
+       FD  RECV-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 200 CHARACTERS
+               DEPENDING ON WS-RECV-RECORD-LEN.
+       01  RECV-RECORD             PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  CALL-STATUS             PIC S9(3)  VALUE 0.
+       01  PTR                     POINTER    VALUE NULL.
+       01  CONN-PTR                POINTER    VALUE NULL.
+
+       COPY NETLOGWS.
+
+       01  WS-NETCFG-PATH          PIC X(40)  VALUE "NETCFG.DAT".
+       01  WS-NETCFG-STATUS        PIC XX     VALUE SPACES.
+
+       COPY NETCFG.
+
+       01  WS-LISTEN-PORT          PIC 9(5)   VALUE 09000.
+       01  WS-ACCEPT-TIMEOUT-SECS  PIC 9(4)   VALUE 0030.
+
+       COPY NETINITWS.
+
+       01  WS-RECV-FILE-PATH       PIC X(60)  VALUE "INBOUND.DAT".
+       01  WS-RECV-FILE-STATUS     PIC XX     VALUE SPACES.
+       01  WS-RECV-EOF-FLAG        PIC X      VALUE "N".
+       01  WS-RECV-RECORD-LEN      PIC 9(4)   VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM BUILD-NETLOG-PATH-PARA
+           PERFORM OPEN-NETLOG-PARA
+           PERFORM LOAD-NETCFG-PARA
+
+           PERFORM CALL-NET-INIT-RETRY-PARA
+
+           IF CALL-STATUS NOT = 0
+               DISPLAY "C$NetInit failed with status " CALL-STATUS
+                   ", aborting."
+               CLOSE NETLOG-FILE
+               MOVE CALL-STATUS TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM CALL-NET-LISTEN-PARA
+
+           IF CALL-STATUS = 0
+               PERFORM CALL-NET-ACCEPT-PARA
+           END-IF
+
+           IF CALL-STATUS = 0
+               PERFORM RECEIVE-FILE-PARA
+               PERFORM CALL-NET-CLOSE-PARA
+           END-IF
+
+           PERFORM CALL-NET-FREE-PARA
+
+           PERFORM CALL-NET-CLEANUP-PARA
+
+           CLOSE NETLOG-FILE
+
+           GOBACK
+           .
+
+       COPY NETLOGPD.
+
+       LOAD-NETCFG-PARA.
+           OPEN INPUT NETCFG-FILE
+           IF WS-NETCFG-STATUS = "00"
+               READ NETCFG-FILE INTO NETCFG-RECORD
+               IF WS-NETCFG-STATUS = "00"
+                   MOVE NETCFG-PORT         TO WS-LISTEN-PORT
+                   MOVE NETCFG-TIMEOUT-SECS TO WS-ACCEPT-TIMEOUT-SECS
+                   MOVE NETCFG-RETRY-COUNT  TO WS-INIT-RETRY-COUNT
+                   MOVE NETCFG-RETRY-DELAY-SECS
+                       TO WS-INIT-RETRY-DELAY
+               END-IF
+               CLOSE NETCFG-FILE
+           ELSE
+               DISPLAY "NETCFG.DAT not found, using default port."
+           END-IF
+           .
+
+       COPY NETINITPD.
+
+       CALL-NET-LISTEN-PARA.
+           MOVE "N" TO WS-LOG-EXCEPTION-FLAG
+           CALL "C$NetListen"
+               USING BY REFERENCE WS-LISTEN-PORT
+               GIVING CALL-STATUS
+               ON EXCEPTION
+                   MOVE "Y" TO WS-LOG-EXCEPTION-FLAG
+                   DISPLAY "Exception when calling C$NetListen."
+           END-CALL
+           MOVE "C$NetListen" TO WS-LOG-CALL-NAME
+           PERFORM WRITE-NETLOG-ENTRY-PARA
+           .
+
+       CALL-NET-ACCEPT-PARA.
+           MOVE "N" TO WS-LOG-EXCEPTION-FLAG
+           CALL "C$NetAccept"
+               USING BY REFERENCE CONN-PTR
+                   BY REFERENCE WS-ACCEPT-TIMEOUT-SECS
+               GIVING CALL-STATUS
+               ON EXCEPTION
+                   MOVE "Y" TO WS-LOG-EXCEPTION-FLAG
+                   DISPLAY "Exception when calling C$NetAccept."
+           END-CALL
+           MOVE "C$NetAccept" TO WS-LOG-CALL-NAME
+           PERFORM WRITE-NETLOG-ENTRY-PARA
+           .
+
+       RECEIVE-FILE-PARA.
+           MOVE "N" TO WS-RECV-EOF-FLAG
+           OPEN OUTPUT RECV-FILE
+           PERFORM UNTIL WS-RECV-EOF-FLAG = "Y"
+               PERFORM CALL-NET-READ-PARA
+               IF CALL-STATUS = 0
+                   WRITE RECV-RECORD
+               ELSE
+                   MOVE "Y" TO WS-RECV-EOF-FLAG
+               END-IF
+           END-PERFORM
+           CLOSE RECV-FILE
+           .
+
+       CALL-NET-READ-PARA.
+           MOVE "N" TO WS-LOG-EXCEPTION-FLAG
+           CALL "C$NetRead"
+               USING BY VALUE CONN-PTR
+                   BY REFERENCE RECV-RECORD
+                   BY REFERENCE WS-RECV-RECORD-LEN
+               GIVING CALL-STATUS
+               ON EXCEPTION
+                   MOVE "Y" TO WS-LOG-EXCEPTION-FLAG
+                   DISPLAY "Exception when calling C$NetRead."
+           END-CALL
+           MOVE "C$NetRead" TO WS-LOG-CALL-NAME
+           PERFORM WRITE-NETLOG-ENTRY-PARA
+           .
+
+       CALL-NET-CLOSE-PARA.
+           MOVE "N" TO WS-LOG-EXCEPTION-FLAG
+           CALL "C$NetClose"
+               USING BY VALUE CONN-PTR
+               GIVING CALL-STATUS
+               ON EXCEPTION
+                   MOVE "Y" TO WS-LOG-EXCEPTION-FLAG
+                   DISPLAY "Exception when calling C$NetClose."
+           END-CALL
+           MOVE "C$NetClose" TO WS-LOG-CALL-NAME
+           PERFORM WRITE-NETLOG-ENTRY-PARA
+           .
